@@ -0,0 +1,661 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RMSSPECREGS.
+000030 AUTHOR. R-T-NEAL.
+000040 INSTALLATION. DATA-PROCESSING.
+000050 DATE-WRITTEN. 02/11/1994.
+000060 DATE-COMPILED.
+000070*
+000080*-----------------------------------------------------------*
+000090* THIS PROGRAM DEMONSTRATES THE USE OF RMS SPECIAL REGISTERS *
+000100* TO IMPLEMENT A DIFFERENT RECOVERY FOR EACH OF SEVERAL      *
+000110* ERRORS RAISED AGAINST THE EMPLOYEE FILE, AND PRINTS AN     *
+000120* EMPLOYEE LISTING USING REPORT WRITER.                     *
+000130*-----------------------------------------------------------*
+000140*
+000150* MODIFICATION HISTORY.
+000160*    02/11/94  RTN  ORIGINAL VERSION.
+000170*    08/08/26  RTN  EMPFILE SPEC MAY NOW COME FROM A COMMAND
+000180*                   LINE PARAMETER OR FROM LOGICAL NAME
+000190*                   RMSSPECREGS$EMPFILE SO THE JOB CAN RUN
+000200*                   DETACHED/BATCH WITHOUT AN OPERATOR AT THE
+000210*                   TERMINAL.  THE INTERACTIVE PROMPT REMAINS
+000220*                   AS A FALLBACK FOR AD-HOC RUNS.
+000230*    08/08/26  RTN  ADDED DEPARTMENT CODE, HIRE DATE AND JOB
+000240*                   TITLE TO THE EMPLOYEE RECORD AND TO THE
+000250*                   DETAIL LINE FOR THE HR HEADCOUNT LISTING.
+000260*    08/08/26  RTN  EMP-FILE REORGANIZED AS RMS INDEXED, KEYED
+000270*                   ON EMP-ID, TO SUPPORT A MODE=LOOKUP RUN
+000280*                   THAT PRINTS A SINGLE EMPLOYEE'S RECORD.
+000290*    08/08/26  RTN  ADDED CSV=FILE-SPEC PARAMETER - WRITES THE
+000300*                   SAME RECORDS LISTED ON RPT TO A DELIMITED
+000310*                   DISK FILE FOR THE MONTHLY RECONCILIATION.
+000320*    08/08/26  RTN  ADDED WS-EMP-COUNT AND A REPORT FOOTING
+000330*                   LINE PRINTING TOTAL EMPLOYEES LISTED.
+000340*    08/08/26  RTN  D-DATE WIDENED TO A FOUR-DIGIT YEAR; PAGE
+000350*                   HEADING PICTURE CHANGED TO MATCH.
+000360*    08/08/26  RTN  RMS ERRORS TRAPPED BY CHECK-RMS-SPECIAL-
+000370*                   REGISTERS ARE NOW APPENDED TO A STANDING
+000380*                   ERROR LOG IN ADDITION TO THE OPERATOR
+000390*                   DISPLAY.
+000400*    08/08/26  RTN  ADDED A VALIDATION PASS OVER EMP-FILE,
+000410*                   BEFORE INITIATE RPT, FLAGGING DUPLICATE
+000420*                   EMP-ID AND BLANK/GARBLED EMP-NAME OR
+000430*                   EMP-ADDRESS ENTRIES TO AN EXCEPTIONS FILE.
+000440*    08/08/26  RTN  ADDED FROM=/TO= AND NAMEFROM=/NAMETO=
+000450*                   PARAMETERS SO THE OPERATOR CAN LIST JUST
+000460*                   AN EMP-ID OR EMP-NAME SLICE OF THE ROSTER.
+000470*    08/08/26  RTN  ADDED RESTART=YES CHECKPOINT/RESTART
+000480*                   SUPPORT SO A KILLED RUN CAN RESUME PAST
+000490*                   THE LAST EMP-ID SUCCESSFULLY LISTED.
+000500*
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT OPTIONAL EMP-FILE ASSIGN "SYS$DISK:ART.DAT"
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS DYNAMIC
+000570         RECORD KEY IS EMP-ID.
+000580     SELECT REPORT-FILE ASSIGN "SYS$OUTPUT".
+000590     SELECT OPTIONAL CSV-FILE ASSIGN "SYS$DISK:ART.CSV"
+000600         ORGANIZATION IS LINE SEQUENTIAL.
+000610     SELECT OPTIONAL ERROR-LOG-FILE ASSIGN "SYS$DISK:RMSERR.LOG"
+000620         ORGANIZATION IS LINE SEQUENTIAL.
+000630     SELECT OPTIONAL EXCEPTION-FILE ASSIGN "SYS$DISK:ART.EXC"
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000650     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN "SYS$DISK:ART.CKP"
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670 DATA DIVISION.
+000680 FILE SECTION.
+000690 FD  EMP-FILE
+000700     VALUE OF ID IS VAL-OF-ID.
+000710 01  EMP-RECORD.
+000720     02  EMP-ID                      PIC 9(07).
+000730     02  EMP-NAME                     PIC X(15).
+000740     02  EMP-ADDRESS                  PIC X(30).
+000750     02  EMP-DEPT-CODE                PIC X(04).
+000760     02  EMP-HIRE-DATE                PIC 9(08).
+000770     02  EMP-JOB-TITLE                PIC X(20).
+000780 FD  REPORT-FILE
+000790     REPORT IS RPT.
+000800 FD  CSV-FILE
+000810     VALUE OF ID IS WS-CSV-FILE-SPEC.
+000820 01  CSV-RECORD                  PIC X(100).
+000830 FD  ERROR-LOG-FILE.
+000840 01  ERROR-LOG-RECORD            PIC X(160).
+000850 FD  EXCEPTION-FILE.
+000860 01  EXCEPTION-RECORD            PIC X(100).
+000870 FD  CHECKPOINT-FILE.
+000880 01  CHECKPOINT-RECORD           PIC X(07).
+000890 WORKING-STORAGE SECTION.
+000900*
+000910*-----------------------------------------------------------*
+000920* RMS CONDITION VALUES USED BY THE ERROR DECLARATIVE BELOW.  *
+000930*-----------------------------------------------------------*
+000940 01  RMS$_EOF         PIC S9(9) COMP VALUE EXTERNAL RMS$_EOF.
+000950 01  SS$_BADFILENAME  PIC S9(9) COMP
+000960     VALUE EXTERNAL SS$_BADFILENAME.
+000970 01  RMS$_FNF         PIC S9(9) COMP VALUE EXTERNAL RMS$_FNF.
+000980 01  RMS$_DNF         PIC S9(9) COMP VALUE EXTERNAL RMS$_DNF.
+000990 01  RMS$_DEV         PIC S9(9) COMP VALUE EXTERNAL RMS$_DEV.
+001000*
+001010*-----------------------------------------------------------*
+001020* FILE SPECIFICATION AND HOW IT WAS SUPPLIED.                *
+001030*-----------------------------------------------------------*
+001040 01  VAL-OF-ID                PIC X(50).
+001050 01  WS-COMMAND-LINE           PIC X(132).
+001060 01  WS-CSV-FILE-SPEC          PIC X(40).
+001070 01  WS-CSV-SW                PIC X VALUE "N".
+001080     88  CSV-REQUESTED             VALUE "Y".
+001090 01  WS-SPEC-SOURCE-SW        PIC X.
+001100     88  SPEC-FROM-PARM            VALUE "P".
+001110     88  SPEC-FROM-LOGICAL         VALUE "L".
+001120     88  SPEC-FROM-TERMINAL        VALUE "T".
+001130*
+001140*-----------------------------------------------------------*
+001150* COMMAND LINE IS SCANNED AS UP TO 10 BLANK-DELIMITED        *
+001160* PARAMETER WORDS OF THE FORM KEYWORD=VALUE (A BARE WORD     *
+001170* WITH NO "=" IS TAKEN AS THE EMPLOYEE FILE SPEC, FOR        *
+001180* COMPATIBILITY WITH A PLAIN "RMSSPECREGS ART.DAT" INVOCATION*
+001190*-----------------------------------------------------------*
+001200 01  WS-PARM-WORDS.
+001210     02  WS-PARM-01            PIC X(50).
+001220     02  WS-PARM-02            PIC X(50).
+001230     02  WS-PARM-03            PIC X(50).
+001240     02  WS-PARM-04            PIC X(50).
+001250     02  WS-PARM-05            PIC X(50).
+001260     02  WS-PARM-06            PIC X(50).
+001270     02  WS-PARM-07            PIC X(50).
+001280     02  WS-PARM-08            PIC X(50).
+001290     02  WS-PARM-09            PIC X(50).
+001300     02  WS-PARM-10            PIC X(50).
+001310 01  WS-PARM-TABLE REDEFINES WS-PARM-WORDS.
+001320     02  WS-PARM-ENTRY         PIC X(50) OCCURS 10 TIMES.
+001330 01  WS-PARM-IDX               PIC 9(2) COMP.
+001340 01  WS-PARM-KEYWORD           PIC X(10).
+001350 01  WS-PARM-VALUE             PIC X(40).
+001360*
+001370*-----------------------------------------------------------*
+001380* RUN MODE - A NORMAL RUN LISTS THE WHOLE FILE; MODE=LOOKUP  *
+001390* WITH EMPID=NNNNNNN PRINTS JUST THE ONE EMPLOYEE RECORD.    *
+001400*-----------------------------------------------------------*
+001410 01  WS-RUN-MODE-SW            PIC X.
+001420     88  MODE-REPORT               VALUE "R".
+001430     88  MODE-LOOKUP               VALUE "L".
+001440 01  WS-LOOKUP-EMP-ID          PIC 9(07) VALUE ZERO.
+001450*
+001460*-----------------------------------------------------------*
+001470* OPTIONAL EMP-ID OR EMP-NAME RANGE FILTER - THE SAME KIND   *
+001480* OF "FROM THRU TO" BUCKETING OUR OTHER LISTINGS USE, SO A   *
+001490* DEPARTMENT HEAD CAN ASK FOR JUST A SLICE OF THE ROSTER.    *
+001500*-----------------------------------------------------------*
+001510 01  WS-RANGE-MODE-SW          PIC X.
+001520     88  RANGE-NONE                VALUE "N".
+001530     88  RANGE-BY-ID               VALUE "I".
+001540     88  RANGE-BY-NAME             VALUE "A".
+001550 01  WS-FROM-EMP-ID            PIC 9(07) VALUE ZERO.
+001560 01  WS-TO-EMP-ID              PIC 9(07) VALUE 9999999.
+001570 01  WS-NAME-FROM              PIC X(15) VALUE SPACES.
+001580 01  WS-NAME-TO                PIC X(15) VALUE ALL "Z".
+001590*
+001600*-----------------------------------------------------------*
+001610* RESTART/CHECKPOINT SUPPORT - THE LAST EMP-ID GENERATED IS  *
+001620* CHECKPOINTED EVERY WS-CHECKPOINT-INTERVAL RECORDS SO A RUN *
+001630* KILLED PARTWAY THROUGH CAN RESUME WITH RESTART=YES INSTEAD *
+001640* OF REPRINTING THE WHOLE REPORT FROM EMP-RECORD ONE.        *
+001650*-----------------------------------------------------------*
+001660 01  WS-RESTART-SW             PIC X VALUE "N".
+001670     88  RESTART-REQUESTED         VALUE "Y".
+001680 01  WS-CHECKPOINT-EMP-ID      PIC 9(07) VALUE ZERO.
+001690 01  WS-CHECKPOINT-COUNTER     PIC 9(3) COMP VALUE ZERO.
+001700 01  WS-CHECKPOINT-INTERVAL    PIC 9(3) COMP VALUE 100.
+001710*
+001720*-----------------------------------------------------------*
+001730* RUNNING COUNT OF EMPLOYEES LISTED, PRINTED ON THE REPORT   *
+001740* FOOTING SO THE READER KNOWS HOW MANY RECORDS WERE COVERED. *
+001750*-----------------------------------------------------------*
+001760 01  WS-EMP-COUNT              PIC 9(5) COMP VALUE ZERO.
+001770 01  D-DATE                   PIC 9(8).
+001780*
+001790*-----------------------------------------------------------*
+001800* FIELDS USED TO BUILD A LINE ON THE STANDING RMS ERROR LOG. *
+001810*-----------------------------------------------------------*
+001820 01  WS-LOG-TIME               PIC 9(8).
+001830 01  WS-LOG-STATUS             PIC -(9)9.
+001840 01  WS-BAD-FILE-SPEC          PIC X(50).
+001850*
+001860*-----------------------------------------------------------*
+001870* FIELDS USED BY THE PRE-REPORT VALIDATION PASS OVER         *
+001880* EMP-FILE.  DUPLICATE EMP-ID VALUES AND BLANK OR GARBLED    *
+001890* EMP-NAME/EMP-ADDRESS ENTRIES ARE WRITTEN TO AN EXCEPTIONS  *
+001900* LISTING INSTEAD OF BEING SILENTLY PRINTED ON THE REPORT.   *
+001910*-----------------------------------------------------------*
+001920 01  WS-PREV-EMP-ID            PIC 9(07) VALUE ZERO.
+001930 01  WS-EXCEPTION-REASON       PIC X(30).
+001940 01  EOF-SW                   PIC X.
+001950     88  E-O-F                     VALUE "E".
+001960     88  NOT-E-O-F                 VALUE "N".
+001970 01  VAL-OP-SW                PIC X.
+001980     88  VALID-OP                  VALUE "V".
+001990     88  OP-FAILED                 VALUE "F".
+002000 01  OP                       PIC X.
+002010     88  OP-OPEN                   VALUE "O".
+002020     88  OP-CLOSE                  VALUE "C".
+002030     88  OP-READ                   VALUE "R".
+002040 REPORT SECTION.
+002050 RD  RPT PAGE 26 LINES HEADING 1 FIRST DETAIL 5.
+002060 01  TYPE IS PAGE HEADING.
+002070     02  LINE IS PLUS 1.
+002080         03  COLUMN 1  PIC X(16) VALUE "Emplyee File on".
+002090         03  COLUMN 18 PIC 9999/99/99 SOURCE D-DATE.
+002100     02  LINE IS PLUS 2.
+002110         03  COLUMN 2  PIC X(5) VALUE "Empid".
+002120         03  COLUMN 22 PIC X(4) VALUE "Name".
+002130         03  COLUMN 43 PIC X(7) VALUE "Address".
+002140         03  COLUMN 78 PIC X(4) VALUE "Dept".
+002150         03  COLUMN 86 PIC X(9) VALUE "Hire Date".
+002160         03  COLUMN 98 PIC X(5) VALUE "Title".
+002170         03  COLUMN 120 PIC X(4) VALUE "Page".
+002180         03  COLUMN 130 PIC ZZ9 SOURCE PAGE-COUNTER.
+002190 01  REPORT-LINE TYPE IS DETAIL.
+002200     02  LINE IS PLUS 1.
+002210         03  COLUMN IS 1  PIC 9(7) SOURCE EMP-ID.
+002220         03  COLUMN IS 20 PIC X(15) SOURCE IS EMP-NAME.
+002230         03  COLUMN IS 42 PIC X(30) SOURCE IS EMP-ADDRESS.
+002240         03  COLUMN IS 78 PIC X(04) SOURCE IS EMP-DEPT-CODE.
+002250         03  COLUMN IS 86 PIC 9999/99/99 SOURCE IS EMP-HIRE-DATE.
+002260         03  COLUMN IS 98 PIC X(20) SOURCE IS EMP-JOB-TITLE.
+002270 01  TYPE IS REPORT FOOTING.
+002280     02  LINE IS PLUS 2.
+002290         03  COLUMN 1  PIC X(24)
+002300             VALUE "Total Employees Listed:".
+002310         03  COLUMN 26 PIC ZZZZ9 SOURCE WS-EMP-COUNT.
+002320 PROCEDURE DIVISION.
+002330 DECLARATIVES.
+002340 USE-SECT SECTION.
+002350     USE AFTER STANDARD ERROR PROCEDURE ON EMP-FILE.
+002360 CHECK-RMS-SPECIAL-REGISTERS.
+002370     SET OP-FAILED TO TRUE.
+002380     EVALUATE TRUE ALSO TRUE
+002390         WHEN (RMS-STS OF EMP-FILE = RMS$_EOF) ALSO OP-READ
+002400             SET VALID-OP TO TRUE
+002410             SET E-O-F TO TRUE
+002420         WHEN (RMS-STS OF EMP-FILE = SS$_BADFILENAME) ALSO OP-OPEN
+002430         WHEN (RMS-STS OF EMP-FILE = RMS$_FNF) ALSO OP-OPEN
+002440         WHEN (RMS-STS OF EMP-FILE = RMS$_DNF) ALSO OP-OPEN
+002450         WHEN (RMS-STS OF EMP-FILE = RMS$_DEV) ALSO OP-OPEN
+002460             DISPLAY "File cannot be found or file spec invalid"
+002470             DISPLAY RMS-FILENAME OF EMP-FILE
+002480             MOVE VAL-OF-ID TO WS-BAD-FILE-SPEC
+002490             DISPLAY "Enter corrected file (Ctrl/Z to STOP RUN): "
+002500                 WITH NO ADVANCING
+002510             ACCEPT VAL-OF-ID
+002520             PERFORM 9000-LOG-RMS-ERROR THRU 9000-EXIT
+002530         WHEN ANY ALSO OP-CLOSE
+002540             CONTINUE
+002550         WHEN (RMS-STS OF EMP-FILE IS SUCCESS) ALSO ANY
+002560             SET VALID-OP TO TRUE
+002570         WHEN OTHER
+002580             IF RMS-STV OF EMP-FILE NOT = ZERO
+002590                 CALL "LIB$STOP" USING
+002600                     BY VALUE RMS-STS OF EMP-FILE
+002610             END-IF
+002620     END-EVALUATE.
+002630     GO TO 9000-DECL-EXIT.
+002640*
+002650*-----------------------------------------------------------*
+002660* 9000-LOG-RMS-ERROR - APPEND A LINE TO THE STANDING RMS      *
+002670* ERROR LOG SHOWING THE RUN DATE AND TIME, THE RMS STATUS     *
+002680* THAT WAS TRAPPED, THE FILE SPEC THAT FAILED, AND THE         *
+002690* CORRECTED SPEC THE OPERATOR SUPPLIED.                       *
+002700*-----------------------------------------------------------*
+002710 9000-LOG-RMS-ERROR.
+002720     ACCEPT WS-LOG-TIME FROM TIME.
+002730     MOVE RMS-STS OF EMP-FILE TO WS-LOG-STATUS.
+002740     MOVE SPACES TO ERROR-LOG-RECORD.
+002750     STRING
+002760         D-DATE                          DELIMITED BY SIZE
+002770         " "                             DELIMITED BY SIZE
+002780         WS-LOG-TIME                    DELIMITED BY SIZE
+002790         " STATUS="                     DELIMITED BY SIZE
+002800         WS-LOG-STATUS                  DELIMITED BY SIZE
+002810         " BADFILE="                    DELIMITED BY SIZE
+002820         WS-BAD-FILE-SPEC               DELIMITED BY SIZE
+002830         " CORRECTED="                  DELIMITED BY SIZE
+002840         VAL-OF-ID                      DELIMITED BY SIZE
+002850         INTO ERROR-LOG-RECORD
+002860     END-STRING.
+002870     WRITE ERROR-LOG-RECORD.
+002880 9000-EXIT.
+002890     EXIT.
+002900 9000-DECL-EXIT.
+002910     EXIT.
+002920 END DECLARATIVES.
+002930 MAIN-PROG SECTION.
+002940 0000-MAINLINE.
+002950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002960     IF MODE-LOOKUP
+002970         PERFORM 3000-LOOKUP-EMPLOYEE THRU 3000-EXIT
+002980     ELSE
+002990         PERFORM 2000-PROCESS-REPORT THRU 2000-EXIT
+003000             UNTIL E-O-F
+003010     END-IF.
+003020     PERFORM 8000-CLEANUP THRU 8000-EXIT.
+003030     STOP RUN.
+003040*
+003050*-----------------------------------------------------------*
+003060* 1000-INITIALIZE - GET THE RUN DATE, RESOLVE THE EMPLOYEE   *
+003070* FILE SPEC AND RUN MODE, OPEN THE FILES AND PRIME THE       *
+003080* DRIVER LOOP (REPORT MODE ONLY - LOOKUP MODE READS BY KEY). *
+003090*-----------------------------------------------------------*
+003100 1000-INITIALIZE.
+003110     ACCEPT D-DATE FROM DATE YYYYMMDD.
+003120     SET MODE-REPORT TO TRUE.
+003130     SET RANGE-NONE TO TRUE.
+003140     OPEN EXTEND ERROR-LOG-FILE.
+003150     PERFORM 1100-RESOLVE-FILE-SPEC THRU 1100-EXIT.
+003160     PERFORM WITH TEST AFTER UNTIL VALID-OP
+003170         SET VALID-OP TO TRUE
+003180         SET OP-OPEN TO TRUE
+003190         OPEN INPUT EMP-FILE
+003200         IF OP-FAILED
+003210             SET OP-CLOSE TO TRUE
+003220             CLOSE EMP-FILE
+003230         END-IF
+003240     END-PERFORM.
+003250     IF RESTART-REQUESTED
+003260         PERFORM 1700-READ-CHECKPOINT THRU 1700-EXIT
+003270     END-IF.
+003280     IF MODE-REPORT AND WS-CHECKPOINT-EMP-ID = ZERO
+003290         PERFORM 1500-VALIDATE-EMP-FILE THRU 1500-EXIT
+003300     END-IF.
+003310     OPEN OUTPUT REPORT-FILE.
+003320     IF CSV-REQUESTED
+003330         OPEN OUTPUT CSV-FILE
+003340     END-IF.
+003350     INITIATE RPT.
+003360     IF MODE-REPORT
+003370         SET NOT-E-O-F TO TRUE
+003380         IF RESTART-REQUESTED AND WS-CHECKPOINT-EMP-ID NOT = ZERO
+003390             MOVE WS-CHECKPOINT-EMP-ID TO EMP-ID OF EMP-RECORD
+003400             START EMP-FILE KEY IS GREATER THAN EMP-ID
+003410                 INVALID KEY
+003420                     SET E-O-F TO TRUE
+003430             END-START
+003440         END-IF
+003450         IF NOT E-O-F
+003460             SET OP-READ TO TRUE
+003470             READ EMP-FILE NEXT RECORD
+003480         END-IF
+003490     END-IF.
+003500 1000-EXIT.
+003510     EXIT.
+003520*
+003530*-----------------------------------------------------------*
+003540* 1100-RESOLVE-FILE-SPEC - DETERMINE THE EMPLOYEE FILE SPEC  *
+003550* AND RUN MODE WITHOUT OPERATOR INTERVENTION WHEN POSSIBLE:  *
+003560* COMMAND LINE PARAMETERS TAKE PRIORITY, THEN THE LOGICAL    *
+003570* NAME RMSSPECREGS$EMPFILE FOR THE FILE SPEC ALONE.  ONLY    *
+003580* WHEN NEITHER SUPPLIES A FILE SPEC DO WE FALL BACK TO THE   *
+003590* INTERACTIVE PROMPT SO THE JOB CAN STILL BE SUBMITTED AS A  *
+003600* DETACHED/BATCH JOB.                                        *
+003610*-----------------------------------------------------------*
+003620 1100-RESOLVE-FILE-SPEC.
+003630     MOVE SPACES TO WS-COMMAND-LINE.
+003640     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+003650     IF WS-COMMAND-LINE NOT = SPACES
+003660         PERFORM 1150-SCAN-COMMAND-PARAMETERS THRU 1150-EXIT
+003670     END-IF.
+003680     IF SPEC-FROM-PARM
+003690         GO TO 1100-EXIT
+003700     END-IF.
+003710     DISPLAY "RMSSPECREGS$EMPFILE" UPON ENVIRONMENT-NAME.
+003720     ACCEPT VAL-OF-ID FROM ENVIRONMENT-VALUE.
+003730     IF VAL-OF-ID NOT = SPACES
+003740         SET SPEC-FROM-LOGICAL TO TRUE
+003750         GO TO 1100-EXIT
+003760     END-IF.
+003770     DISPLAY "Enter file spec of employee file: "
+003780         WITH NO ADVANCING.
+003790     ACCEPT VAL-OF-ID.
+003800     SET SPEC-FROM-TERMINAL TO TRUE.
+003810 1100-EXIT.
+003820     EXIT.
+003830*
+003840*-----------------------------------------------------------*
+003850* 1150-SCAN-COMMAND-PARAMETERS - BREAK THE COMMAND LINE INTO *
+003860* UP TO 10 BLANK-DELIMITED WORDS AND PROCESS EACH ONE.       *
+003870*-----------------------------------------------------------*
+003880 1150-SCAN-COMMAND-PARAMETERS.
+003890     MOVE SPACES TO WS-PARM-WORDS.
+003900     UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+003910         INTO WS-PARM-01 WS-PARM-02 WS-PARM-03 WS-PARM-04
+003920              WS-PARM-05 WS-PARM-06 WS-PARM-07 WS-PARM-08
+003930              WS-PARM-09 WS-PARM-10
+003940     END-UNSTRING.
+003950     PERFORM 1160-PROCESS-ONE-PARAMETER THRU 1160-EXIT
+003960         VARYING WS-PARM-IDX FROM 1 BY 1
+003970         UNTIL WS-PARM-IDX > 10.
+003980 1150-EXIT.
+003990     EXIT.
+004000*
+004010*-----------------------------------------------------------*
+004020* 1160-PROCESS-ONE-PARAMETER - A WORD OF THE FORM            *
+004030* KEYWORD=VALUE SETS THE MATCHING OPTION; A BARE WORD WITH   *
+004040* NO "=" IS TAKEN AS THE EMPLOYEE FILE SPEC.                 *
+004050*-----------------------------------------------------------*
+004060 1160-PROCESS-ONE-PARAMETER.
+004070     IF WS-PARM-ENTRY (WS-PARM-IDX) = SPACES
+004080         GO TO 1160-EXIT
+004090     END-IF.
+004100     MOVE SPACES TO WS-PARM-KEYWORD WS-PARM-VALUE.
+004110     UNSTRING WS-PARM-ENTRY (WS-PARM-IDX) DELIMITED BY "="
+004120         INTO WS-PARM-KEYWORD WS-PARM-VALUE
+004130     END-UNSTRING.
+004140     IF WS-PARM-VALUE = SPACES
+004150         IF NOT SPEC-FROM-PARM
+004160             MOVE WS-PARM-ENTRY (WS-PARM-IDX) TO VAL-OF-ID
+004170             SET SPEC-FROM-PARM TO TRUE
+004180         END-IF
+004190         GO TO 1160-EXIT
+004200     END-IF.
+004210     EVALUATE WS-PARM-KEYWORD
+004220         WHEN "FILE"
+004230             MOVE WS-PARM-VALUE TO VAL-OF-ID
+004240             SET SPEC-FROM-PARM TO TRUE
+004250         WHEN "MODE"
+004260             IF WS-PARM-VALUE = "LOOKUP"
+004270                 SET MODE-LOOKUP TO TRUE
+004280             ELSE
+004290                 SET MODE-REPORT TO TRUE
+004300             END-IF
+004310         WHEN "EMPID"
+004320             MOVE FUNCTION NUMVAL (WS-PARM-VALUE)
+004330                 TO WS-LOOKUP-EMP-ID
+004340         WHEN "CSV"
+004350             MOVE WS-PARM-VALUE TO WS-CSV-FILE-SPEC
+004360             SET CSV-REQUESTED TO TRUE
+004370         WHEN "FROM"
+004380             MOVE FUNCTION NUMVAL (WS-PARM-VALUE)
+004390                 TO WS-FROM-EMP-ID
+004400             SET RANGE-BY-ID TO TRUE
+004410         WHEN "TO"
+004420             MOVE FUNCTION NUMVAL (WS-PARM-VALUE)
+004430                 TO WS-TO-EMP-ID
+004440             SET RANGE-BY-ID TO TRUE
+004450         WHEN "NAMEFROM"
+004460             MOVE WS-PARM-VALUE TO WS-NAME-FROM
+004470             SET RANGE-BY-NAME TO TRUE
+004480         WHEN "NAMETO"
+004490             MOVE WS-PARM-VALUE TO WS-NAME-TO
+004500             SET RANGE-BY-NAME TO TRUE
+004510         WHEN "RESTART"
+004520             IF WS-PARM-VALUE = "YES"
+004530                 SET RESTART-REQUESTED TO TRUE
+004540             END-IF
+004550         WHEN OTHER
+004560             CONTINUE
+004570     END-EVALUATE.
+004580 1160-EXIT.
+004590     EXIT.
+004600*
+004610*-----------------------------------------------------------*
+004620* 1500-VALIDATE-EMP-FILE - WALK EMP-FILE ONCE, TOP TO BOTTOM,*
+004630* BEFORE INITIATE RPT, FLAGGING DUPLICATE EMP-ID VALUES AND  *
+004640* BLANK OR GARBLED EMP-NAME/EMP-ADDRESS ENTRIES ONTO THE     *
+004650* EXCEPTIONS LISTING RATHER THAN LETTING THEM PRINT ON THE   *
+004660* REPORT UNNOTICED.  EMP-FILE IS REOPENED AT THE END SO THE  *
+004670* MAIN REPORT LOOP STARTS FROM THE FIRST RECORD AGAIN.       *
+004680*-----------------------------------------------------------*
+004690 1500-VALIDATE-EMP-FILE.
+004700     OPEN OUTPUT EXCEPTION-FILE.
+004710     MOVE ZERO TO WS-PREV-EMP-ID.
+004720     SET NOT-E-O-F TO TRUE.
+004730     SET OP-READ TO TRUE.
+004740     READ EMP-FILE NEXT RECORD.
+004750     PERFORM 1550-VALIDATE-ONE-RECORD THRU 1550-EXIT
+004760         UNTIL E-O-F.
+004770     CLOSE EXCEPTION-FILE.
+004780     SET OP-CLOSE TO TRUE.
+004790     CLOSE EMP-FILE.
+004800     SET OP-OPEN TO TRUE.
+004810     SET VALID-OP TO TRUE.
+004820     OPEN INPUT EMP-FILE.
+004830     SET NOT-E-O-F TO TRUE.
+004840 1500-EXIT.
+004850     EXIT.
+004860*
+004870*-----------------------------------------------------------*
+004880* 1550-VALIDATE-ONE-RECORD - CHECK THE CURRENT EMP-RECORD    *
+004890* AND ADVANCE TO THE NEXT ONE.                               *
+004900*-----------------------------------------------------------*
+004910 1550-VALIDATE-ONE-RECORD.
+004920     IF EMP-ID OF EMP-RECORD = WS-PREV-EMP-ID
+004930         MOVE "DUPLICATE EMP-ID" TO WS-EXCEPTION-REASON
+004940         PERFORM 1560-WRITE-EXCEPTION THRU 1560-EXIT
+004950     END-IF.
+004960     IF EMP-NAME = SPACES OR EMP-NAME IS NUMERIC
+004970         MOVE "BLANK OR GARBLED EMP-NAME" TO WS-EXCEPTION-REASON
+004980         PERFORM 1560-WRITE-EXCEPTION THRU 1560-EXIT
+004990     END-IF.
+005000     IF EMP-ADDRESS = SPACES OR EMP-ADDRESS IS NUMERIC
+005010         MOVE "BLANK/GARBLED EMP-ADDRESS" TO WS-EXCEPTION-REASON
+005020         PERFORM 1560-WRITE-EXCEPTION THRU 1560-EXIT
+005030     END-IF.
+005040     MOVE EMP-ID OF EMP-RECORD TO WS-PREV-EMP-ID.
+005050     SET OP-READ TO TRUE.
+005060     READ EMP-FILE NEXT RECORD.
+005070 1550-EXIT.
+005080     EXIT.
+005090*
+005100*-----------------------------------------------------------*
+005110* 1560-WRITE-EXCEPTION - APPEND ONE LINE TO THE EXCEPTIONS   *
+005120* LISTING FOR THE CURRENT EMP-RECORD AND WS-EXCEPTION-REASON.*
+005130*-----------------------------------------------------------*
+005140 1560-WRITE-EXCEPTION.
+005150     MOVE SPACES TO EXCEPTION-RECORD.
+005160     STRING
+005170         EMP-ID OF EMP-RECORD           DELIMITED BY SIZE
+005180         "  "                           DELIMITED BY SIZE
+005190         WS-EXCEPTION-REASON            DELIMITED BY SIZE
+005200         INTO EXCEPTION-RECORD
+005210     END-STRING.
+005220     WRITE EXCEPTION-RECORD.
+005230 1560-EXIT.
+005240     EXIT.
+005250*
+005260*-----------------------------------------------------------*
+005270* 1700-READ-CHECKPOINT - LOAD THE LAST CHECKPOINTED EMP-ID   *
+005280* FOR A RESTART=YES RUN.  IF NO CHECKPOINT FILE EXISTS YET,  *
+005290* ZERO IS LEFT IN WS-CHECKPOINT-EMP-ID AND THE RUN STARTS    *
+005300* FROM THE FIRST RECORD, THE SAME AS A NORMAL RUN.           *
+005310*-----------------------------------------------------------*
+005320 1700-READ-CHECKPOINT.
+005330     OPEN INPUT CHECKPOINT-FILE.
+005340     READ CHECKPOINT-FILE
+005350         AT END
+005360             MOVE ZERO TO WS-CHECKPOINT-EMP-ID
+005370         NOT AT END
+005380             MOVE FUNCTION NUMVAL (CHECKPOINT-RECORD)
+005390                 TO WS-CHECKPOINT-EMP-ID
+005400     END-READ.
+005410     CLOSE CHECKPOINT-FILE.
+005420 1700-EXIT.
+005430     EXIT.
+005440*
+005450*-----------------------------------------------------------*
+005460* 2000-PROCESS-REPORT - DRIVE THE REPORT ONE EMPLOYEE AT A   *
+005470* TIME UNTIL EMP-FILE IS EXHAUSTED.                          *
+005480*-----------------------------------------------------------*
+005490 2000-PROCESS-REPORT.
+005500     IF RANGE-NONE
+005510         OR (RANGE-BY-ID AND EMP-ID OF EMP-RECORD
+005520                 NOT < WS-FROM-EMP-ID AND NOT > WS-TO-EMP-ID)
+005530         OR (RANGE-BY-NAME AND EMP-NAME
+005540                 NOT < WS-NAME-FROM AND NOT > WS-NAME-TO)
+005550         GENERATE REPORT-LINE
+005560         ADD 1 TO WS-EMP-COUNT
+005570         IF CSV-REQUESTED
+005580             PERFORM 2100-WRITE-CSV-RECORD THRU 2100-EXIT
+005590         END-IF
+005600         ADD 1 TO WS-CHECKPOINT-COUNTER
+005610         IF WS-CHECKPOINT-COUNTER NOT < WS-CHECKPOINT-INTERVAL
+005620             PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+005630             MOVE ZERO TO WS-CHECKPOINT-COUNTER
+005640         END-IF
+005650     END-IF.
+005660     SET OP-READ TO TRUE.
+005670     READ EMP-FILE NEXT RECORD.
+005680 2000-EXIT.
+005690     EXIT.
+005700*
+005710*-----------------------------------------------------------*
+005720* 3000-LOOKUP-EMPLOYEE - MODE=LOOKUP READS EMP-FILE BY KEY   *
+005730* AND PRINTS JUST THAT ONE EMPLOYEE'S RECORD.                *
+005740*-----------------------------------------------------------*
+005750 3000-LOOKUP-EMPLOYEE.
+005760     MOVE WS-LOOKUP-EMP-ID TO EMP-ID OF EMP-RECORD.
+005770     SET OP-READ TO TRUE.
+005780     READ EMP-FILE RECORD KEY IS EMP-ID
+005790         INVALID KEY
+005800             DISPLAY "Employee " WS-LOOKUP-EMP-ID " not on file."
+005810         NOT INVALID KEY
+005820             GENERATE REPORT-LINE
+005830             ADD 1 TO WS-EMP-COUNT
+005840             IF CSV-REQUESTED
+005850                 PERFORM 2100-WRITE-CSV-RECORD THRU 2100-EXIT
+005860             END-IF
+005870     END-READ.
+005880 3000-EXIT.
+005890     EXIT.
+005900*
+005910*-----------------------------------------------------------*
+005920* 2100-WRITE-CSV-RECORD - WRITE THE CURRENT EMPLOYEE RECORD  *
+005930* TO THE OPTIONAL DELIMITED DISK FILE REQUESTED BY A CSV=    *
+005940* COMMAND LINE PARAMETER, FOR LOADING INTO A SPREADSHEET.    *
+005950*-----------------------------------------------------------*
+005960 2100-WRITE-CSV-RECORD.
+005970     MOVE SPACES TO CSV-RECORD.
+005980     STRING
+005990         EMP-ID                               DELIMITED BY SIZE
+006000         ","                                   DELIMITED BY SIZE
+006010         FUNCTION TRIM (EMP-NAME)               DELIMITED BY SIZE
+006020         ","                                   DELIMITED BY SIZE
+006030         FUNCTION TRIM (EMP-ADDRESS)            DELIMITED BY SIZE
+006040         ","                                   DELIMITED BY SIZE
+006050         FUNCTION TRIM (EMP-DEPT-CODE)          DELIMITED BY SIZE
+006060         ","                                   DELIMITED BY SIZE
+006070         EMP-HIRE-DATE                         DELIMITED BY SIZE
+006080         ","                                   DELIMITED BY SIZE
+006090         FUNCTION TRIM (EMP-JOB-TITLE)          DELIMITED BY SIZE
+006100         INTO CSV-RECORD
+006110     END-STRING.
+006120     WRITE CSV-RECORD.
+006130 2100-EXIT.
+006140     EXIT.
+006150*
+006160*-----------------------------------------------------------*
+006170* 2200-WRITE-CHECKPOINT - RECORD THE LAST SUCCESSFULLY        *
+006180* PROCESSED EMP-ID SO A KILLED JOB CAN BE RESTARTED WITH      *
+006190* RESTART=YES INSTEAD OF REPRINTING FROM RECORD ONE.  EACH    *
+006200* CHECKPOINT REPLACES THE PREVIOUS ONE.                       *
+006210*-----------------------------------------------------------*
+006220 2200-WRITE-CHECKPOINT.
+006230     OPEN OUTPUT CHECKPOINT-FILE.
+006240     MOVE EMP-ID OF EMP-RECORD TO CHECKPOINT-RECORD.
+006250     WRITE CHECKPOINT-RECORD.
+006260     CLOSE CHECKPOINT-FILE.
+006270 2200-EXIT.
+006280     EXIT.
+006290*
+006300*-----------------------------------------------------------*
+006310* 2300-RESET-CHECKPOINT - A REPORT-MODE RUN THAT REACHES      *
+006320* END OF FILE ON ITS OWN HAS NOTHING LEFT TO RESTART, SO THE  *
+006330* CHECKPOINT IS CLEARED HERE.  OTHERWISE A LATER RESTART=YES  *
+006340* RUN WOULD START EMP-FILE PAST A STALE EMP-ID LEFT OVER FROM *
+006350* THIS RUN'S LAST 2200-WRITE-CHECKPOINT AND SILENTLY SKIP     *
+006360* EVERYTHING UP TO THAT POINT.                                *
+006370*-----------------------------------------------------------*
+006380 2300-RESET-CHECKPOINT.
+006390     OPEN OUTPUT CHECKPOINT-FILE.
+006400     CLOSE CHECKPOINT-FILE.
+006410 2300-EXIT.
+006420     EXIT.
+006430*
+006440*-----------------------------------------------------------*
+006450* 8000-CLEANUP - CLOSE OUT THE REPORT AND THE EMPLOYEE FILE. *
+006460*-----------------------------------------------------------*
+006470 8000-CLEANUP.
+006480     TERMINATE RPT.
+006490     SET OP-CLOSE TO TRUE.
+006500     CLOSE EMP-FILE REPORT-FILE.
+006510     IF CSV-REQUESTED
+006520         CLOSE CSV-FILE
+006530     END-IF.
+006540     CLOSE ERROR-LOG-FILE.
+006550     IF MODE-REPORT
+006560         PERFORM 2300-RESET-CHECKPOINT THRU 2300-EXIT
+006570     END-IF.
+006580 8000-EXIT.
+006590     EXIT.
+006600*
+006610 END PROGRAM RMSSPECREGS.
